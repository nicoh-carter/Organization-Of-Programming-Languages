@@ -0,0 +1,36 @@
+000010*****************************************************************
+000020*  DSRREC01.CPY
+000030*  DAILY SORT TRANSACTION RECORD LAYOUT.
+000040*  DESCRIBES THE DAILY-SORT-IN EXTRACT ONLY.  SORT-OUT CARRIES
+000050*  THE SAME THREE FIELDS BUT AS ITS OWN FLAT PIC X(80) RECORD
+000060*  BUILT BY A STRING IN 6000-WRITE-SORT-OUTPUT, NOT A COPY OF
+000070*  THIS LAYOUT.  THE LAST RECORD ON DAILY-SORT-IN IS A
+000080*  TRAILER CARRYING THE DETAIL RECORD COUNT, SO THE SORT TABLE
+000090*  CAN BE SIZED TO THE ACTUAL NUMBER OF ROWS IN THE DAY'S
+000100*  EXTRACT INSTEAD OF A FIXED COMPILE-TIME LIMIT.
+000105*-----------------------------------------------------------------
+000110*  MODIFICATION HISTORY
+000120*  DATE       INIT  DESCRIPTION
+000130*  08/08/26   JM    ORIGINAL VERSION - SINGLE SORT VALUE FIELD.
+000140*  08/08/26   JM    ADDED THE RECORD-TYPE DISCRIMINATOR AND
+000150*                   TRAILER SECTION (RECORD COUNT) SO THE SORT
+000160*                   TABLE NO LONGER HAS TO BE A FIXED SIZE.
+000170*  08/08/26   JM    REPLACED THE BARE SORT VALUE WITH A NAMED
+000180*                   TRANSACTION RECORD (CUSTOMER-ID, SALE-AMOUNT,
+000190*                   SALE-DATE) SO A TABLE ENTRY HAS AN IDENTITY.
+000200*****************************************************************
+000210 01  DAILY-SORT-RECORD.
+000220     05  DSR-RECORD-TYPE          PIC X(01).
+000230         88  DSR-DETAIL-RECORD        VALUE "D".
+000240         88  DSR-TRAILER-RECORD       VALUE "T".
+000250     05  DSR-DETAIL-SECTION.
+000260         10  DSR-CUSTOMER-ID      PIC 9(05).
+000270         10  DSR-SALE-AMOUNT      PIC 9(05)V99.
+000280         10  DSR-SALE-DATE.
+000290             15  DSR-SALE-DATE-YYYY   PIC 9(04).
+000300             15  DSR-SALE-DATE-MM     PIC 9(02).
+000310             15  DSR-SALE-DATE-DD     PIC 9(02).
+000320         10  FILLER               PIC X(59).
+000330     05  DSR-TRAILER-SECTION REDEFINES DSR-DETAIL-SECTION.
+000340         10  DSR-RECORD-COUNT     PIC 9(07).
+000350         10  FILLER               PIC X(72).
