@@ -1,63 +1,1044 @@
-       identification division.
-       program-id. InsertionSort-Cobol.
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-       01 some-rubbish pic x.
-       01 arraydata value ' 34 56  4 10 77 51 93 30  5 52'.
-         05 array occurs 10 times pic zz9.
-
-       01 displayarray pic z9.
-       01 spacing pic 99.
-       01 i pic 99.
-       01 j pic 99.
-       01 k pic 99.
-       01 temp pic zz9.
-       01 sizeof pic 99.
-       
-
-       procedure division.
-           divide length of arraydata by length of array giving sizeof.
-           
-
-           *>print the unsorted array
-
-           display "Unsorted Array" at line number 1 column 1.
-           move 1 to spacing.
-           perform varying i from 1 by 1 until i is greater than sizeof
-               move array(i) to displayarray
-               display displayarray at line number 2 column spacing
-               add 3 to spacing
-           end-perform.
-           display " ".
-
-           *>Insertion Sort
-           perform varying i from 2 by 1 until i is greater than sizeof
-               move array(i) to temp
-               subtract 1 from i giving j
-               perform varying j from j by -1 until j is equal to 0
-                   if temp is less than array(j)
-                       move array(j) to array(j + 1)
-                       move temp to array(j)
-                   end-if
-               end-perform
-           end-perform.
-
-
-           *>print the sorted array
-           display "Sorted Array" at line 4 column 1.
-           move 1 to spacing.
-           perform varying i from 1 by 1 until i is greater than sizeof
-               move array(i) to displayarray
-               display displayarray at line number 5 column spacing
-               add 3 to spacing
-           end-perform.
-           display " ".
-
-           *>make console stay on screen for debugging
-           accept some-rubbish from console.
-
-       end program InsertionSort-Cobol.
\ No newline at end of file
+000010*****************************************************************
+000020* IDENTIFICATION DIVISION.                                      *
+000030*****************************************************************
+000040 IDENTIFICATION DIVISION.
+000050 PROGRAM-ID. INSERTIONSORT-COBOL.
+000060 AUTHOR. J MCALLISTER.
+000070 INSTALLATION. DAILY PROCESSING - SORT UTILITIES.
+000080 DATE-WRITTEN. 01/15/95.
+000090 DATE-COMPILED.
+000100 REMARKS. READS THE DAY'S EXTRACT OF CUSTOMER SALE TRANSACTIONS
+000110     AND SORTS THEM INTO SEQUENCE, BY A CALLER-SELECTED KEY
+000120     FIELD, USING A STRAIGHT INSERTION SORT.
+000130*-----------------------------------------------------------------
+000140*    MODIFICATION HISTORY
+000150*    DATE       INIT  DESCRIPTION
+000160*    08/08/26   JM    READ THE DAY'S VALUES FROM THE DAILY-SORT-IN
+000170*                     FILE INSTEAD OF THE HARD-CODED ARRAYDATA
+000180*                     LITERAL, SO THE EXTRACT NO LONGER REQUIRES A
+000190*                     RECOMPILE TO CHANGE.
+000200*    08/08/26   JM    ADDED THE SORT-OUT FILE AND A PRINTED RPTOUT
+000210*                     REPORT (PAGE HEADER, RUN DATE, RECORD COUNT)
+000220*                     SO THE SORTED VALUES NO LONGER ONLY EXIST ON
+000230*                     THE CONSOLE.
+000240*    08/08/26   JM    SORT-TABLE NOW GROWS TO THE ACTUAL NUMBER OF
+000250*                     RECORDS ON DAILY-SORT-IN (OCCURS DEPENDING
+000260*                     ON, DRIVEN BY THE TRAILER RECORD COUNT)
+000270*                     INSTEAD OF A FIXED 10-ITEM LIMIT.
+000280*    08/08/26   JM    ADDED A VALIDATION PASS AHEAD OF THE
+000290*                     INSERTION SORT - NON-NUMERIC OR OUT-OF-RANGE
+000300*                     VALUES ARE ROUTED TO THE EXCPRPT EXCEPTION
+000310*                     REPORT AND THE RUN IS FLAGGED (RETURN-CODE)
+000320*                     RATHER THAN LETTING THE TABLE BE CORRUPTED.
+000330*    08/08/26   JM    ADDED A SORT-DIRECTION PARM (ASC/DESC) ON
+000340*                     THE COMMAND LINE SO THE SAME PROGRAM CAN
+000350*                     PRODUCE AN ASCENDING OR DESCENDING LISTING.
+000360*    08/08/26   JM    ADDED RUN CONTROL TOTALS AND A CTLLOG AUDIT
+000370*                     TRAIL (RECORDS READ/SORTED, VALUE CHECKSUM,
+000380*                     RUN DATE/TIME) SO A DROPPED OR DUPLICATED
+000390*                     RECORD GETS CAUGHT BEFORE DOWNSTREAM REPORTS
+000400*                     SEE IT.
+000410*    08/08/26   JM    ADDED CHECKPOINT/RESTART (CKPT01) - THE LOAD
+000420*                     PARAGRAPH NOW CHECKPOINTS EVERY WS-CKPT-
+000430*                     INTERVAL RECORDS AND A RESTARTED RUN SKIPS
+000440*                     BACK UP TO THE LAST CHECKPOINT INSTEAD OF
+000450*                     REPROCESSING THE WHOLE EXTRACT.
+000460*    08/08/26   JM    REPLACED THE BARE SORT VALUE WITH A NAMED
+000470*                     TRANSACTION RECORD (CUSTOMER-ID, SALE-
+000480*                     AMOUNT, SALE-DATE).  THE PARM CARD NOW
+000490*                     CARRIES A KEY FIELD NAME (CUSTID/AMOUNT/
+000500*                     SALEDT) IN ADDITION TO THE SORT DIRECTION,
+000510*                     SO THE SAME TABLE CAN BE SEQUENCED BY
+000520*                     WHICHEVER FIELD THE CALLER NEEDS.  THE
+000530*                     VALUE CHECKSUM ON CTLLOG NOW TOTALS
+000540*                     SALE-AMOUNT RATHER THAN A BARE NUMBER.
+000550*    08/08/26   JM    ABOVE A CONFIGURABLE RECORD-COUNT THRESHOLD
+000560*                     (PARM CARD, DEFAULT 500), THE RUN NOW USES
+000570*                     THE COBOL SORT VERB AGAINST SORT-WORK-FILE
+000580*                     INSTEAD OF THE HAND-ROLLED INSERTION SORT,
+000590*                     SINCE THE INSERTION SORT'S O(N**2) BEHAVIOR
+000600*                     GETS EXPENSIVE ON A LARGE DAILY EXTRACT.
+000610*    08/08/26   JM    ADDED A SALE-AMOUNT SUMMARY STATISTICS
+000620*                     BLOCK (MINIMUM, MAXIMUM, MEAN, COUNT) AT
+000630*                     THE FOOT OF THE RPTOUT REPORT.
+000640*    08/09/26   JM    CKPT01 NOW CARRIES THE FULL RUN STATE AND
+000650*                     THE SORT-TABLE ENTRIES LOADED SO FAR, NOT
+000660*                     JUST A RECORD COUNT, SO A RESTARTED RUN
+000670*                     REBUILDS THE TABLE INSTEAD OF SILENTLY
+000680*                     DROPPING EVERY DETAIL RECORD BEFORE THE LAST
+000690*                     CHECKPOINT. THE CONTROL-TOTAL CHECK IN
+000700*                     7500-WRITE-AUDIT-LOG NOW COMPARES AGAINST
+000710*                     THE TRAILER'S DETAIL RECORD COUNT, WHICH CAN
+000720*                     ACTUALLY CATCH A TRUNCATED OR MISCOUNTED
+000730*                     EXTRACT. CTLLOG IS NOW OPENED EXTEND (WITH A
+000740*                     FALLBACK TO OUTPUT THE FIRST TIME) SO THE
+000750*                     AUDIT TRAIL ACCUMULATES ACROSS RUNS INSTEAD
+000760*                     OF BEING OVERWRITTEN EACH TIME. WIDENED THE
+000770*                     EXCEPTION REPORT LINE SO A LONG DETAIL
+000780*                     RECORD NO LONGER TRUNCATES SALEDT. CORRECTED
+000790*                     THE PARM CARD EXAMPLE COMMENT'S SPACING AND
+000800*                     LOWERED THE SORT-TABLE OCCURS MINIMUM TO
+000810*                     ZERO SO A ZERO-DETAIL EXTRACT IS A VALID
+000820*                     TABLE SIZE.
+000830*****************************************************************
+000840* ENVIRONMENT DIVISION.                                         *
+000850*****************************************************************
+000860 ENVIRONMENT DIVISION.
+000870 CONFIGURATION SECTION.
+000880 SOURCE-COMPUTER.  IBM-370.
+000890 OBJECT-COMPUTER.  IBM-370.
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT DAILY-SORT-IN ASSIGN TO "DAILYIN"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-DAILYIN-STATUS.
+000950     SELECT SORT-OUT ASSIGN TO "SORTOUT"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-SORTOUT-STATUS.
+000980     SELECT RPT-OUT ASSIGN TO "RPTOUT"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-RPTOUT-STATUS.
+001010     SELECT EXCEPTION-RPT ASSIGN TO "EXCPRPT"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-EXCPRPT-STATUS.
+001040     SELECT CONTROL-LOG ASSIGN TO "CTLLOG"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS WS-CTLLOG-STATUS.
+001070     SELECT CHECKPOINT-FILE ASSIGN TO "CKPT01"
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-CKPT-STATUS.
+001100     SELECT SORT-WORK-FILE ASSIGN TO "SRTWORK".
+001110*****************************************************************
+001120* DATA DIVISION.                                                *
+001130*****************************************************************
+001140 DATA DIVISION.
+001150 FILE SECTION.
+001160 FD  DAILY-SORT-IN
+001170     LABEL RECORDS ARE STANDARD
+001180     RECORDING MODE IS F.
+001190     COPY DSRREC01.
+001200 FD  SORT-OUT
+001210     LABEL RECORDS ARE STANDARD
+001220     RECORDING MODE IS F.
+001230 01  SORT-OUT-RECORD                PIC X(80).
+001240 FD  RPT-OUT
+001250     LABEL RECORDS ARE STANDARD
+001260     RECORDING MODE IS F.
+001270 01  RPT-OUT-RECORD                 PIC X(80).
+001280 FD  EXCEPTION-RPT
+001290     LABEL RECORDS ARE STANDARD
+001300     RECORDING MODE IS F.
+001310 01  EXCEPTION-RPT-RECORD            PIC X(100).
+001320 FD  CONTROL-LOG
+001330     LABEL RECORDS ARE STANDARD
+001340     RECORDING MODE IS F.
+001350 01  CONTROL-LOG-RECORD              PIC X(80).
+001360 FD  CHECKPOINT-FILE
+001370     LABEL RECORDS ARE STANDARD
+001380     RECORDING MODE IS F.
+001390*    CHECKPOINT-RECORD CARRIES THE FULL RUN STATE AT THE TIME OF
+001400*    THE CHECKPOINT, NOT JUST A RESTART COUNT, SO A RESTARTED RUN
+001410*    CAN REBUILD SORT-TABLE WITHOUT REPROCESSING THE DETAIL
+001420*    RECORDS ALREADY LOADED.  THE FIRST RECORD WRITTEN EACH
+001430*    CHECKPOINT IS THE CONTROL RECORD; ONE DETAIL RECORD FOLLOWS
+001440*    FOR EACH SORT-TABLE ENTRY LOADED SO FAR.
+001450 01  CHECKPOINT-RECORD.
+001460     05  CKPT-RECORD-TYPE              PIC X(01).
+001470         88  CKPT-CONTROL-RECORD           VALUE "C".
+001480         88  CKPT-DETAIL-RECORD            VALUE "D".
+001490     05  CKPT-CONTROL-SECTION.
+001500         10  CKPT-RESTART-COUNT           PIC 9(07).
+001510         10  CKPT-SIZEOF                  PIC 9(05).
+001520         10  CKPT-EXCEPTION-COUNT         PIC 9(05).
+001530         10  CKPT-INPUT-RECORD-COUNT      PIC 9(07).
+001540         10  CKPT-SUM-OF-VALUES           PIC 9(11)V99.
+001550         10  FILLER                       PIC X(42).
+001560     05  CKPT-DETAIL-SECTION REDEFINES CKPT-CONTROL-SECTION.
+001570         10  CKPT-CUSTOMER-ID             PIC 9(05).
+001580         10  CKPT-SALE-AMOUNT             PIC 9(05)V99.
+001590         10  CKPT-SALE-DATE               PIC 9(08).
+001600         10  FILLER                       PIC X(59).
+001610 SD  SORT-WORK-FILE.
+001620 01  SORT-WORK-RECORD.
+001630     05  SWR-CUSTOMER-ID              PIC 9(05).
+001640     05  SWR-SALE-AMOUNT              PIC 9(05)V99.
+001650     05  SWR-SALE-DATE                PIC 9(08).
+001660 WORKING-STORAGE SECTION.
+001670*-----------------------------------------------------------------
+001680*    FILE STATUS AND END-OF-FILE SWITCHES
+001690*-----------------------------------------------------------------
+001700 01  WS-DAILYIN-STATUS           PIC X(02).
+001710     88  WS-DAILYIN-OK                VALUE "00".
+001720     88  WS-DAILYIN-EOF                VALUE "10".
+001730 01  WS-SORTOUT-STATUS           PIC X(02).
+001740     88  WS-SORTOUT-OK                VALUE "00".
+001750 01  WS-RPTOUT-STATUS            PIC X(02).
+001760     88  WS-RPTOUT-OK                 VALUE "00".
+001770 01  WS-EXCPRPT-STATUS           PIC X(02).
+001780     88  WS-EXCPRPT-OK                 VALUE "00".
+001781     88  WS-EXCPRPT-NEW-FILE           VALUE "35".
+001790 01  WS-EOF-SWITCH               PIC X(01)       VALUE "N".
+001800     88  WS-END-OF-FILE                  VALUE "Y".
+001810*-----------------------------------------------------------------
+001820*    VALIDATION WORKING FIELDS
+001830*-----------------------------------------------------------------
+001840 01  WS-VALID-SWITCH              PIC X(01)      VALUE "Y".
+001850     88  WS-RECORD-VALID                  VALUE "Y".
+001860     88  WS-RECORD-INVALID                VALUE "N".
+001870 01  WS-INPUT-RECORD-COUNT        PIC 9(07) COMP VALUE ZERO.
+001880 01  WS-EXCEPTION-COUNT           PIC 9(05) COMP VALUE ZERO.
+001890 01  WS-EXC-RECNO-EDIT            PIC ZZZZZZ9.
+001900 01  WS-EXC-LINE                  PIC X(100).
+001910*-----------------------------------------------------------------
+001920*    PARM CARD - POSITIONS 1-4 ARE THE SORT DIRECTION, "ASC "
+001930*    (DEFAULT) OR "DESC".  POSITIONS 6-13 ARE THE SORT KEY FIELD,
+001940*    "CUSTID", "AMOUNT" (DEFAULT), OR "SALEDT".  POSITIONS 15-19
+001950*    OPTIONALLY OVERRIDE THE SORT-VERB VOLUME THRESHOLD (SEE
+001960*    WS-SORT-VERB-THRESHOLD BELOW).  EXAMPLE PARM:
+001970*    "DESC AMOUNT   01000" (THREE SPACES BETWEEN THE KEY AND THE
+001980*    THRESHOLD SO THE THRESHOLD LANDS IN POSITIONS 15-19).
+001990*-----------------------------------------------------------------
+002000 01  WS-PARM-CARD                 PIC X(20)      VALUE SPACES.
+002010 01  WS-PARM-FIELDS REDEFINES WS-PARM-CARD.
+002020     05  WS-PARM-DIRECTION         PIC X(04).
+002030     05  FILLER                    PIC X(01).
+002040     05  WS-PARM-KEY               PIC X(08).
+002050     05  FILLER                    PIC X(01).
+002060     05  WS-PARM-THRESHOLD         PIC 9(05).
+002070     05  FILLER                    PIC X(01).
+002080 01  WS-SORT-DIRECTION            PIC X(04)      VALUE "ASC ".
+002090     88  WS-SORT-ASCENDING                VALUE "ASC ".
+002100     88  WS-SORT-DESCENDING               VALUE "DESC".
+002110 01  WS-SORT-KEY-SELECT            PIC X(08)      VALUE "AMOUNT".
+002120     88  WS-KEY-IS-CUSTOMER-ID             VALUE "CUSTID".
+002130     88  WS-KEY-IS-SALE-AMOUNT             VALUE "AMOUNT".
+002140     88  WS-KEY-IS-SALE-DATE                VALUE "SALEDT".
+002150 01  WS-COMPARE-KEY-TEMP           PIC 9(08)V99   VALUE ZERO.
+002160 01  WS-COMPARE-KEY-ARRAY          PIC 9(08)V99   VALUE ZERO.
+002170 01  WS-SHIFT-SWITCH               PIC X(01)     VALUE "N".
+002180     88  WS-SHIFT-NEEDED                  VALUE "Y".
+002190     88  WS-SHIFT-NOT-NEEDED              VALUE "N".
+002200*-----------------------------------------------------------------
+002210*    RUN CONTROL TOTALS AND AUDIT TRAIL WORKING FIELDS
+002220*-----------------------------------------------------------------
+002230 01  WS-CTLLOG-STATUS              PIC X(02).
+002240     88  WS-CTLLOG-OK                     VALUE "00".
+002250     88  WS-CTLLOG-NEW-FILE               VALUE "35".
+002260 01  WS-SUM-OF-VALUES              PIC 9(11)V99   VALUE ZERO.
+002270 01  WS-RUN-TIME.
+002280     05  WS-RT-HH                  PIC 99.
+002290     05  WS-RT-MM                  PIC 99.
+002300     05  WS-RT-SS                  PIC 99.
+002310     05  FILLER                    PIC 9(04).
+002320 01  WS-RUN-TIME-EDIT.
+002330     05  WS-RTE-HH                 PIC 99.
+002340     05  FILLER                    PIC X          VALUE ":".
+002350     05  WS-RTE-MM                 PIC 99.
+002360     05  FILLER                    PIC X          VALUE ":".
+002370     05  WS-RTE-SS                 PIC 99.
+002380 01  WS-CTL-LINE                   PIC X(80).
+002390 01  WS-CTL-COUNT-EDIT             PIC ZZZZZZ9.
+002400 01  WS-CTL-SUM-EDIT               PIC ZZZZZZZZZ9.99.
+002410 01  WS-CTL-SWITCH                 PIC X(01)      VALUE "N".
+002420     88  WS-CTL-RECONCILED                 VALUE "N".
+002430     88  WS-CTL-MISMATCH                   VALUE "Y".
+002440*-----------------------------------------------------------------
+002450*    CHECKPOINT/RESTART WORKING FIELDS
+002460*-----------------------------------------------------------------
+002470 01  WS-CKPT-STATUS                PIC X(02).
+002480     88  WS-CKPT-OK                        VALUE "00".
+002481     88  WS-CKPT-NEW-FILE                  VALUE "35".
+002490 01  WS-CKPT-INTERVAL               PIC 9(05) COMP VALUE 100.
+002500 01  WS-CKPT-QUOTIENT               PIC 9(05) COMP VALUE ZERO.
+002510 01  WS-CKPT-REMAINDER              PIC 9(05) COMP VALUE ZERO.
+002520 01  WS-CKPT-READ-SWITCH            PIC X(01)      VALUE "N".
+002530     88  WS-CKPT-READ-EOF                  VALUE "Y".
+002540 01  WS-RESTART-COUNT                PIC 9(07) COMP VALUE ZERO.
+002550 01  WS-RECORDS-SEEN-THIS-RUN        PIC 9(07) COMP VALUE ZERO.
+002560*-----------------------------------------------------------------
+002570*    REPORT WORKING FIELDS
+002580*-----------------------------------------------------------------
+002590 01  WS-CURRENT-DATE.
+002600     05  WS-CD-YY                PIC 99.
+002610     05  WS-CD-MM                PIC 99.
+002620     05  WS-CD-DD                PIC 99.
+002630 01  WS-RUN-DATE-EDIT.
+002640     05  WS-RDE-MM                PIC 99.
+002650     05  FILLER                  PIC X           VALUE "/".
+002660     05  WS-RDE-DD                PIC 99.
+002670     05  FILLER                  PIC X           VALUE "/".
+002680     05  WS-RDE-YY                PIC 99.
+002690 01  WS-PRINT-LINE                PIC X(80).
+002700 01  WS-RPT-CUSTID-EDIT            PIC ZZZZ9.
+002710 01  WS-RPT-AMOUNT-EDIT            PIC ZZZZ9.99.
+002720 01  WS-RPT-DATE-EDIT              PIC 9(04)/99/99.
+002730 01  WS-RPT-COUNT-EDIT             PIC ZZZZ9.
+002740 01  WS-RPT-STAT-EDIT              PIC ZZZZ9.99.
+002750 01  WS-DISP-COUNT-EDIT            PIC ZZZZ9.
+002760*-----------------------------------------------------------------
+002770*    SALE-AMOUNT SUMMARY STATISTICS - COMPUTED BY
+002780*    7100-COMPUTE-STATISTICS OVER THE FINAL SORT-TABLE, ONCE
+002790*    REGARDLESS OF WHICH FIELD THE TABLE WAS SEQUENCED BY.
+002800*-----------------------------------------------------------------
+002810 01  WS-STAT-MINIMUM               PIC 9(05)V99   VALUE ZERO.
+002820 01  WS-STAT-MAXIMUM               PIC 9(05)V99   VALUE ZERO.
+002830 01  WS-STAT-MEAN                  PIC 9(05)V99   VALUE ZERO.
+002840*-----------------------------------------------------------------
+002850*    SORT TABLE - UNSORTED/SORTED TABLE OF THE DAY'S TRANSACTION
+002860*    RECORDS.  SIZED AT RUN TIME FROM THE DAILY-SORT-IN TRAILER
+002870*    RECORD COUNT INSTEAD OF A FIXED COMPILE-TIME LIMIT.
+002880*-----------------------------------------------------------------
+002890 01  WS-MAX-TABLE-SIZE           PIC 9(05) COMP  VALUE 9999.
+002900*-----------------------------------------------------------------
+002910*    SORT-VERB VOLUME THRESHOLD - ABOVE THIS MANY VALID RECORDS
+002920*    THE RUN USES THE COBOL SORT VERB (SEE 4500-SORT-VERB-SORT)
+002930*    INSTEAD OF THE HAND-ROLLED INSERTION SORT.  OVERRIDABLE ON
+002940*    THE PARM CARD.
+002950*-----------------------------------------------------------------
+002960 01  WS-SORT-VERB-THRESHOLD      PIC 9(05) COMP  VALUE 500.
+002970 01  WS-SORT-RETURN-SWITCH       PIC X(01)       VALUE "N".
+002980     88  WS-SORT-RETURN-EOF              VALUE "Y".
+002990 01  SORT-TABLE.
+003000     05  SORT-TABLE-ENTRY OCCURS 0 TO 9999 TIMES
+003010             DEPENDING ON SIZEOF.
+003020         10  STE-CUSTOMER-ID      PIC 9(05).
+003030         10  STE-SALE-AMOUNT      PIC 9(05)V99.
+003040         10  STE-SALE-DATE        PIC 9(08).
+003050*-----------------------------------------------------------------
+003060*    MISCELLANEOUS WORKING FIELDS
+003070*-----------------------------------------------------------------
+003080 01  SPACING                     PIC 99.
+003090 01  I                           PIC 9(05) COMP.
+003100 01  J                           PIC 9(05) COMP.
+003110 01  K                           PIC 9(05) COMP.
+003120 01  TEMP-ENTRY.
+003130     05  TE-CUSTOMER-ID              PIC 9(05).
+003140     05  TE-SALE-AMOUNT              PIC 9(05)V99.
+003150     05  TE-SALE-DATE                PIC 9(08).
+003160 01  SIZEOF                      PIC 9(05) COMP  VALUE ZERO.
+003170 01  WS-EXPECTED-RECORD-COUNT    PIC 9(07)       VALUE ZERO.
+003180*****************************************************************
+003190* PROCEDURE DIVISION.                                           *
+003200*****************************************************************
+003210 PROCEDURE DIVISION.
+003220 0000-MAINLINE.
+003230     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003240     PERFORM 1500-CHECK-FOR-RESTART THRU 1500-EXIT.
+003245     PERFORM 1600-OPEN-EXCEPTION-RPT THRU 1600-EXIT.
+003250     PERFORM 2000-LOAD-DAILY-EXTRACT THRU 2000-EXIT.
+003260     PERFORM 3000-PRINT-UNSORTED-ARRAY THRU 3000-EXIT.
+003270     IF SIZEOF IS GREATER THAN WS-SORT-VERB-THRESHOLD
+003280         PERFORM 4500-SORT-VERB-SORT THRU 4500-EXIT
+003290     ELSE
+003300         PERFORM 4000-INSERTION-SORT THRU 4000-EXIT
+003310     END-IF.
+003320     PERFORM 5000-PRINT-SORTED-ARRAY THRU 5000-EXIT.
+003330     PERFORM 6000-WRITE-SORT-OUTPUT THRU 6000-EXIT.
+003340     PERFORM 6500-COMPUTE-STATISTICS THRU 6500-EXIT.
+003350     PERFORM 7000-PRINT-REPORT THRU 7000-EXIT.
+003360     PERFORM 7500-WRITE-AUDIT-LOG THRU 7500-EXIT.
+003370     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+003380     STOP RUN.
+003390*-----------------------------------------------------------------
+003400*    1000-INITIALIZE - OPEN FILES AND ZERO WORKING FIELDS
+003410*-----------------------------------------------------------------
+003420 1000-INITIALIZE.
+003430     MOVE ZERO TO SIZEOF.
+003440     ACCEPT WS-PARM-CARD FROM COMMAND-LINE.
+003450     IF WS-PARM-DIRECTION IS EQUAL TO "DESC"
+003460         SET WS-SORT-DESCENDING TO TRUE
+003470     ELSE
+003480         SET WS-SORT-ASCENDING TO TRUE
+003490     END-IF.
+003500     IF WS-PARM-KEY IS NOT EQUAL TO SPACES
+003510         MOVE WS-PARM-KEY TO WS-SORT-KEY-SELECT
+003520     END-IF.
+003530     IF WS-PARM-THRESHOLD IS NUMERIC
+003540             AND WS-PARM-THRESHOLD IS GREATER THAN ZERO
+003550         MOVE WS-PARM-THRESHOLD TO WS-SORT-VERB-THRESHOLD
+003560     END-IF.
+003570     ACCEPT WS-CURRENT-DATE FROM DATE.
+003580     MOVE WS-CD-MM TO WS-RDE-MM.
+003590     MOVE WS-CD-DD TO WS-RDE-DD.
+003600     MOVE WS-CD-YY TO WS-RDE-YY.
+003610     OPEN INPUT DAILY-SORT-IN.
+003620     IF NOT WS-DAILYIN-OK
+003630         DISPLAY "INSERTIONSORT-COBOL - UNABLE TO OPEN DAILYIN, "
+003640             "STATUS = " WS-DAILYIN-STATUS
+003650         STOP RUN
+003660     END-IF.
+003670     OPEN OUTPUT SORT-OUT.
+003680     IF NOT WS-SORTOUT-OK
+003690         DISPLAY "INSERTIONSORT-COBOL - UNABLE TO OPEN SORTOUT, "
+003700             "STATUS = " WS-SORTOUT-STATUS
+003710         STOP RUN
+003720     END-IF.
+003730     OPEN OUTPUT RPT-OUT.
+003740     IF NOT WS-RPTOUT-OK
+003750         DISPLAY "INSERTIONSORT-COBOL - UNABLE TO OPEN RPTOUT, "
+003760             "STATUS = " WS-RPTOUT-STATUS
+003770         STOP RUN
+003780     END-IF.
+003850     OPEN EXTEND CONTROL-LOG.
+003860     IF WS-CTLLOG-NEW-FILE
+003870         OPEN OUTPUT CONTROL-LOG
+003880     END-IF.
+003890     IF NOT WS-CTLLOG-OK
+003900         DISPLAY "INSERTIONSORT-COBOL - UNABLE TO OPEN CTLLOG, "
+003910             "STATUS = " WS-CTLLOG-STATUS
+003920         STOP RUN
+003930     END-IF.
+003940 1000-EXIT.
+003950     EXIT.
+003960*-----------------------------------------------------------------
+003970*    1500-CHECK-FOR-RESTART - IF CKPT01 EXISTS FROM AN ABENDED RUN
+003980*    RESTORE THE RUN STATE (SIZEOF, EXCEPTION COUNT, INPUT RECORD
+003990*    COUNT, VALUE SUM) AND THE SORT-TABLE ENTRIES ALREADY LOADED
+004000*    AS OF THE LAST CHECKPOINT, SO 2100-READ-DAILY-RECORD CAN SKIP
+004010*    RE-LOADING THE RECORDS ALREADY PROCESSED WITHOUT LOSING THEM.
+004020*-----------------------------------------------------------------
+004030 1500-CHECK-FOR-RESTART.
+004040     MOVE ZERO TO WS-RESTART-COUNT.
+004041     OPEN INPUT CHECKPOINT-FILE.
+004042     IF NOT WS-CKPT-OK AND NOT WS-CKPT-NEW-FILE
+004043         DISPLAY "INSERTIONSORT-COBOL - UNABLE TO OPEN CKPT01, "
+004044             "STATUS = " WS-CKPT-STATUS
+004045         STOP RUN
+004046     END-IF.
+004060     IF WS-CKPT-OK
+004070         READ CHECKPOINT-FILE
+004080             AT END
+004090                 SET WS-CKPT-READ-EOF TO TRUE
+004100         END-READ
+004110         IF NOT WS-CKPT-READ-EOF AND CKPT-CONTROL-RECORD
+004120             MOVE CKPT-RESTART-COUNT TO WS-RESTART-COUNT
+004130             MOVE CKPT-SIZEOF TO SIZEOF
+004140             MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+004150             MOVE CKPT-INPUT-RECORD-COUNT TO WS-INPUT-RECORD-COUNT
+004160             MOVE CKPT-SUM-OF-VALUES TO WS-SUM-OF-VALUES
+004170             PERFORM VARYING I FROM 1 BY 1
+004180                     UNTIL I IS GREATER THAN SIZEOF
+004190                         OR WS-CKPT-READ-EOF
+004200                 READ CHECKPOINT-FILE
+004210                     AT END
+004220                         SET WS-CKPT-READ-EOF TO TRUE
+004230                 END-READ
+004240                 IF NOT WS-CKPT-READ-EOF
+004250                     MOVE CKPT-CUSTOMER-ID TO STE-CUSTOMER-ID (I)
+004260                     MOVE CKPT-SALE-AMOUNT TO STE-SALE-AMOUNT (I)
+004270                     MOVE CKPT-SALE-DATE TO STE-SALE-DATE (I)
+004280                 END-IF
+004290             END-PERFORM
+004300         END-IF
+004310         CLOSE CHECKPOINT-FILE
+004320     END-IF.
+004330     IF WS-RESTART-COUNT IS GREATER THAN ZERO
+004340         DISPLAY "INSERTIONSORT-COBOL - RESTARTING AFTER "
+004350             WS-RESTART-COUNT " RECORD(S), "
+004360             SIZEOF " RELOADED TO SORT TABLE"
+004370     END-IF.
+004380 1500-EXIT.
+004390     EXIT.
+004391*-----------------------------------------------------------------
+004392*    1600-OPEN-EXCEPTION-RPT - OPENED AFTER 1500-CHECK-FOR-RESTART
+004393*    SO THE RESTART STATUS IS ALREADY KNOWN.  A FRESH RUN
+004394*    TRUNCATES ANY STALE EXCPRPT (OPEN OUTPUT); A RESTARTED RUN
+004395*    OPENS EXTEND SO THE EXCEPTION DETAIL ALREADY WRITTEN BEFORE
+004396*    THE LAST CHECKPOINT IS NOT DISCARDED, KEEPING EXCPRPT IN
+004397*    STEP WITH THE RESTORED WS-EXCEPTION-COUNT.
+004398*-----------------------------------------------------------------
+004399 1600-OPEN-EXCEPTION-RPT.
+004400     IF WS-RESTART-COUNT IS GREATER THAN ZERO
+004401         OPEN EXTEND EXCEPTION-RPT
+004402         IF WS-EXCPRPT-NEW-FILE
+004403             OPEN OUTPUT EXCEPTION-RPT
+004404         END-IF
+004405     ELSE
+004406         OPEN OUTPUT EXCEPTION-RPT
+004407     END-IF.
+004408     IF NOT WS-EXCPRPT-OK
+004409         DISPLAY "INSERTIONSORT-COBOL - UNABLE TO OPEN EXCPRPT, "
+004410             "STATUS = " WS-EXCPRPT-STATUS
+004411         STOP RUN
+004412     END-IF.
+004413 1600-EXIT.
+004414     EXIT.
+004421*-----------------------------------------------------------------
+004422*    2000-LOAD-DAILY-EXTRACT - READ THE DAY'S DETAIL RECORDS INTO
+004423*    THE SORT TABLE UNTIL THE TRAILER RECORD IS REACHED.  THE
+004424*    TABLE GROWS TO WHATEVER RECORD COUNT THE TRAILER REPORTS.
+004425*-----------------------------------------------------------------
+004426 2000-LOAD-DAILY-EXTRACT.
+004427     PERFORM 2100-READ-DAILY-RECORD THRU 2100-EXIT
+004428         UNTIL WS-END-OF-FILE
+004429            OR SIZEOF IS EQUAL TO WS-MAX-TABLE-SIZE.
+004430     IF NOT WS-END-OF-FILE
+004431         DISPLAY "INSERTIONSORT-COBOL - SORT TABLE FULL AT "
+004432             WS-MAX-TABLE-SIZE " ENTRIES BEFORE THE TRAILER "
+004433             "WAS REACHED, REMAINING DETAIL RECORDS DROPPED"
+004434         MOVE 8 TO RETURN-CODE
+004435     END-IF.
+004436     PERFORM 2300-CHECK-EXCEPTIONS THRU 2300-EXIT.
+004437     IF WS-END-OF-FILE
+004438         PERFORM 2260-CLEAR-CHECKPOINT THRU 2260-EXIT
+004439     END-IF.
+004440 2000-EXIT.
+004441     EXIT.
+004530 2100-READ-DAILY-RECORD.
+004540     READ DAILY-SORT-IN
+004550         AT END
+004560             SET WS-END-OF-FILE TO TRUE
+004570             GO TO 2100-EXIT
+004580     END-READ.
+004590     IF DSR-TRAILER-RECORD
+004600         MOVE DSR-RECORD-COUNT TO WS-EXPECTED-RECORD-COUNT
+004610         SET WS-END-OF-FILE TO TRUE
+004620         GO TO 2100-EXIT
+004630     END-IF.
+004640     ADD 1 TO WS-RECORDS-SEEN-THIS-RUN.
+004650     IF WS-RECORDS-SEEN-THIS-RUN IS LESS THAN OR EQUAL TO
+004660             WS-RESTART-COUNT
+004670         GO TO 2100-EXIT
+004680     END-IF.
+004690     ADD 1 TO WS-INPUT-RECORD-COUNT.
+004700     PERFORM 2150-VALIDATE-DETAIL-RECORD THRU 2150-EXIT.
+004710     IF WS-RECORD-VALID
+004720         ADD 1 TO SIZEOF
+004730         MOVE DSR-CUSTOMER-ID TO STE-CUSTOMER-ID (SIZEOF)
+004740         MOVE DSR-SALE-AMOUNT TO STE-SALE-AMOUNT (SIZEOF)
+004750         MOVE DSR-SALE-DATE TO STE-SALE-DATE (SIZEOF)
+004760         ADD DSR-SALE-AMOUNT TO WS-SUM-OF-VALUES
+004770     ELSE
+004780         PERFORM 2200-WRITE-EXCEPTION THRU 2200-EXIT
+004790     END-IF.
+004800     DIVIDE WS-RECORDS-SEEN-THIS-RUN BY WS-CKPT-INTERVAL
+004810         GIVING WS-CKPT-QUOTIENT
+004820         REMAINDER WS-CKPT-REMAINDER.
+004830     IF WS-CKPT-REMAINDER IS EQUAL TO ZERO
+004840         PERFORM 2250-WRITE-CHECKPOINT THRU 2250-EXIT
+004850     END-IF.
+004860 2100-EXIT.
+004870     EXIT.
+004880*-----------------------------------------------------------------
+004890*    2150-VALIDATE-DETAIL-RECORD - CUSTOMER-ID, SALE-AMOUNT AND
+004900*    SALE-DATE MUST ALL BE NUMERIC, THE CUSTOMER-ID MUST NOT BE
+004910*    ZERO, AND THE SALE-DATE MONTH/DAY MUST FALL IN A VALID RANGE.
+004920*-----------------------------------------------------------------
+004930 2150-VALIDATE-DETAIL-RECORD.
+004940     SET WS-RECORD-VALID TO TRUE.
+004950     IF DSR-CUSTOMER-ID IS NOT NUMERIC
+004960             OR DSR-SALE-AMOUNT IS NOT NUMERIC
+004970             OR DSR-SALE-DATE-YYYY IS NOT NUMERIC
+004980             OR DSR-SALE-DATE-MM IS NOT NUMERIC
+004990             OR DSR-SALE-DATE-DD IS NOT NUMERIC
+005000         SET WS-RECORD-INVALID TO TRUE
+005010     ELSE
+005020         IF DSR-CUSTOMER-ID IS EQUAL TO ZERO
+005030                 OR DSR-SALE-DATE-MM IS LESS THAN 1
+005040                 OR DSR-SALE-DATE-MM IS GREATER THAN 12
+005050                 OR DSR-SALE-DATE-DD IS LESS THAN 1
+005060                 OR DSR-SALE-DATE-DD IS GREATER THAN 31
+005070             SET WS-RECORD-INVALID TO TRUE
+005080         END-IF
+005090     END-IF.
+005100 2150-EXIT.
+005110     EXIT.
+005120*-----------------------------------------------------------------
+005130*    2200-WRITE-EXCEPTION - LOG A REJECTED DETAIL RECORD TO THE
+005140*    EXCEPTION REPORT INSTEAD OF LETTING IT INTO THE SORT TABLE.
+005150*-----------------------------------------------------------------
+005160 2200-WRITE-EXCEPTION.
+005170     ADD 1 TO WS-EXCEPTION-COUNT.
+005180     MOVE WS-INPUT-RECORD-COUNT TO WS-EXC-RECNO-EDIT.
+005190     MOVE SPACES TO WS-EXC-LINE.
+005200     STRING "EXCEPTION - INVALID RECORD AT INPUT RECORD "
+005210             DELIMITED BY SIZE
+005220         WS-EXC-RECNO-EDIT DELIMITED BY SIZE
+005230         "  CUSTID=" DELIMITED BY SIZE
+005240         DSR-CUSTOMER-ID DELIMITED BY SIZE
+005250         " AMOUNT=" DELIMITED BY SIZE
+005260         DSR-SALE-AMOUNT DELIMITED BY SIZE
+005270         " SALEDT=" DELIMITED BY SIZE
+005280         DSR-SALE-DATE DELIMITED BY SIZE
+005290         INTO WS-EXC-LINE
+005300     END-STRING.
+005310     MOVE WS-EXC-LINE TO EXCEPTION-RPT-RECORD.
+005320     WRITE EXCEPTION-RPT-RECORD.
+005330 2200-EXIT.
+005340     EXIT.
+005350*-----------------------------------------------------------------
+005360*    2250-WRITE-CHECKPOINT - SNAPSHOT THE FULL RUN STATE (RECORDS
+005370*    SEEN, SIZEOF, EXCEPTION COUNT, INPUT RECORD COUNT, VALUE SUM)
+005380*    PLUS EVERY SORT-TABLE ENTRY LOADED SO FAR, SO AN ABENDED RUN
+005390*    CAN RESTART FROM HERE WITHOUT REPROCESSING OR LOSING THE
+005400*    DETAIL RECORDS ALREADY LOADED.  THE FILE IS REWRITTEN IN
+005410*    FULL EACH CHECKPOINT RATHER THAN APPENDED TO, SO THE LATEST
+005420*    SNAPSHOT IS ALWAYS THE ONLY ONE ON CKPT01.
+005430*-----------------------------------------------------------------
+005440 2250-WRITE-CHECKPOINT.
+005450     OPEN OUTPUT CHECKPOINT-FILE.
+005451     IF NOT WS-CKPT-OK
+005452         DISPLAY "INSERTIONSORT-COBOL - UNABLE TO OPEN CKPT01, "
+005453             "STATUS = " WS-CKPT-STATUS
+005454         STOP RUN
+005455     END-IF.
+005460     MOVE SPACES TO CHECKPOINT-RECORD.
+005470     SET CKPT-CONTROL-RECORD TO TRUE.
+005480     MOVE WS-RECORDS-SEEN-THIS-RUN TO CKPT-RESTART-COUNT.
+005490     MOVE SIZEOF TO CKPT-SIZEOF.
+005500     MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT.
+005510     MOVE WS-INPUT-RECORD-COUNT TO CKPT-INPUT-RECORD-COUNT.
+005520     MOVE WS-SUM-OF-VALUES TO CKPT-SUM-OF-VALUES.
+005530     WRITE CHECKPOINT-RECORD.
+005540     PERFORM VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN SIZEOF
+005550         MOVE SPACES TO CHECKPOINT-RECORD
+005560         SET CKPT-DETAIL-RECORD TO TRUE
+005570         MOVE STE-CUSTOMER-ID (I) TO CKPT-CUSTOMER-ID
+005580         MOVE STE-SALE-AMOUNT (I) TO CKPT-SALE-AMOUNT
+005590         MOVE STE-SALE-DATE (I) TO CKPT-SALE-DATE
+005600         WRITE CHECKPOINT-RECORD
+005610     END-PERFORM.
+005620     CLOSE CHECKPOINT-FILE.
+005630 2250-EXIT.
+005640     EXIT.
+005650*-----------------------------------------------------------------
+005660*    2260-CLEAR-CHECKPOINT - THE EXTRACT LOADED CLEANLY TO THE
+005670*    TRAILER, SO THERE IS NOTHING TO RESTART FROM NEXT RUN.
+005680*-----------------------------------------------------------------
+005690 2260-CLEAR-CHECKPOINT.
+005700     OPEN OUTPUT CHECKPOINT-FILE.
+005701     IF NOT WS-CKPT-OK
+005702         DISPLAY "INSERTIONSORT-COBOL - UNABLE TO OPEN CKPT01, "
+005703             "STATUS = " WS-CKPT-STATUS
+005704         STOP RUN
+005705     END-IF.
+005710     MOVE SPACES TO CHECKPOINT-RECORD.
+005720     SET CKPT-CONTROL-RECORD TO TRUE.
+005730     MOVE ZERO TO CKPT-RESTART-COUNT.
+005740     MOVE ZERO TO CKPT-SIZEOF.
+005750     MOVE ZERO TO CKPT-EXCEPTION-COUNT.
+005760     MOVE ZERO TO CKPT-INPUT-RECORD-COUNT.
+005770     MOVE ZERO TO CKPT-SUM-OF-VALUES.
+005780     WRITE CHECKPOINT-RECORD.
+005790     CLOSE CHECKPOINT-FILE.
+005800 2260-EXIT.
+005810     EXIT.
+005820*-----------------------------------------------------------------
+005830*    2300-CHECK-EXCEPTIONS - FLAG THE RUN IF ANY DETAIL RECORDS
+005840*    WERE REJECTED, RATHER THAN LETTING BAD DATA PASS SILENTLY.
+005850*-----------------------------------------------------------------
+005860 2300-CHECK-EXCEPTIONS.
+005870     IF WS-EXCEPTION-COUNT IS GREATER THAN ZERO
+005880         DISPLAY "INSERTIONSORT-COBOL - " WS-EXCEPTION-COUNT
+005890             " EXCEPTION(S) WRITTEN TO EXCPRPT"
+005900         MOVE 4 TO RETURN-CODE
+005910     END-IF.
+005920 2300-EXIT.
+005930     EXIT.
+005940*-----------------------------------------------------------------
+005950*    3000-PRINT-UNSORTED-ARRAY - THE FULL BEFORE/AFTER LISTING
+005960*    LIVES ON RPT-OUT (SEE 7000); THE CONSOLE JUST CONFIRMS HOW
+005970*    MANY TRANSACTION RECORDS WERE LOADED.
+005980*-----------------------------------------------------------------
+005990 3000-PRINT-UNSORTED-ARRAY.
+006000     MOVE SIZEOF TO WS-DISP-COUNT-EDIT.
+006010     DISPLAY "INSERTIONSORT-COBOL - UNSORTED - "
+006020         WS-DISP-COUNT-EDIT " RECORD(S) LOADED"
+006030         AT LINE NUMBER 1 COLUMN 1.
+006040 3000-EXIT.
+006050     EXIT.
+006060*-----------------------------------------------------------------
+006070*    4000-INSERTION-SORT - STRAIGHT INSERTION SORT.  THE SHIFT
+006080*    TEST IN 4050 HONORS THE WS-SORT-DIRECTION PARM SO THE SAME
+006090*    PARAGRAPH PRODUCES ASCENDING OR DESCENDING SEQUENCE, AND
+006100*    COMPARES ON WHICHEVER FIELD WS-SORT-KEY-SELECT NAMES.
+006110*-----------------------------------------------------------------
+006120 4000-INSERTION-SORT.
+006130     PERFORM VARYING I FROM 2 BY 1 UNTIL I IS GREATER THAN SIZEOF
+006140         MOVE SORT-TABLE-ENTRY (I) TO TEMP-ENTRY
+006150         PERFORM 4020-EXTRACT-TEMP-KEY THRU 4020-EXIT
+006160         SUBTRACT 1 FROM I GIVING J
+006170         PERFORM VARYING J FROM J BY -1 UNTIL J IS EQUAL TO ZERO
+006180             PERFORM 4040-EXTRACT-ARRAY-KEY THRU 4040-EXIT
+006190             PERFORM 4050-EVALUATE-SHIFT THRU 4050-EXIT
+006200             IF WS-SHIFT-NEEDED
+006210                 MOVE SORT-TABLE-ENTRY (J)
+006220                     TO SORT-TABLE-ENTRY (J + 1)
+006230                 MOVE TEMP-ENTRY TO SORT-TABLE-ENTRY (J)
+006240             END-IF
+006250         END-PERFORM
+006260     END-PERFORM.
+006270 4000-EXIT.
+006280     EXIT.
+006290*-----------------------------------------------------------------
+006300*    4020-EXTRACT-TEMP-KEY - MOVE THE SELECTED KEY FIELD OUT OF
+006310*    TEMP-ENTRY INTO A COMMON COMPARISON FIELD.
+006320*-----------------------------------------------------------------
+006330 4020-EXTRACT-TEMP-KEY.
+006340     EVALUATE TRUE
+006350         WHEN WS-KEY-IS-CUSTOMER-ID
+006360             MOVE TE-CUSTOMER-ID TO WS-COMPARE-KEY-TEMP
+006370         WHEN WS-KEY-IS-SALE-DATE
+006380             MOVE TE-SALE-DATE TO WS-COMPARE-KEY-TEMP
+006390         WHEN OTHER
+006400             MOVE TE-SALE-AMOUNT TO WS-COMPARE-KEY-TEMP
+006410     END-EVALUATE.
+006420 4020-EXIT.
+006430     EXIT.
+006440*-----------------------------------------------------------------
+006450*    4040-EXTRACT-ARRAY-KEY - SAME AS 4020, FOR SORT-TABLE-ENTRY
+006460*    (J).
+006470*-----------------------------------------------------------------
+006480 4040-EXTRACT-ARRAY-KEY.
+006490     EVALUATE TRUE
+006500         WHEN WS-KEY-IS-CUSTOMER-ID
+006510             MOVE STE-CUSTOMER-ID (J) TO WS-COMPARE-KEY-ARRAY
+006520         WHEN WS-KEY-IS-SALE-DATE
+006530             MOVE STE-SALE-DATE (J) TO WS-COMPARE-KEY-ARRAY
+006540         WHEN OTHER
+006550             MOVE STE-SALE-AMOUNT (J) TO WS-COMPARE-KEY-ARRAY
+006560     END-EVALUATE.
+006570 4040-EXIT.
+006580     EXIT.
+006590*-----------------------------------------------------------------
+006600*    4050-EVALUATE-SHIFT - DECIDE WHETHER TEMP-ENTRY BELONGS
+006610*    AHEAD OF SORT-TABLE-ENTRY (J) FOR THE RUN'S SORT DIRECTION.
+006620*-----------------------------------------------------------------
+006630 4050-EVALUATE-SHIFT.
+006640     SET WS-SHIFT-NOT-NEEDED TO TRUE.
+006650     EVALUATE TRUE
+006660         WHEN WS-SORT-DESCENDING
+006670                 AND WS-COMPARE-KEY-TEMP IS GREATER THAN
+006680                     WS-COMPARE-KEY-ARRAY
+006690             SET WS-SHIFT-NEEDED TO TRUE
+006700         WHEN WS-SORT-ASCENDING
+006710                 AND WS-COMPARE-KEY-TEMP IS LESS THAN
+006720                     WS-COMPARE-KEY-ARRAY
+006730             SET WS-SHIFT-NEEDED TO TRUE
+006740     END-EVALUATE.
+006750 4050-EXIT.
+006760     EXIT.
+006770*-----------------------------------------------------------------
+006780*    4500-SORT-VERB-SORT - CALLED IN PLACE OF THE INSERTION SORT
+006790*    WHEN SIZEOF EXCEEDS WS-SORT-VERB-THRESHOLD.  THE SORT KEY
+006800*    NAME AND DIRECTION ARE BOTH RUNTIME CHOICES, SO EACH
+006810*    COMBINATION GETS ITS OWN SORT STATEMENT AGAINST THE SAME
+006820*    SORT-WORK-FILE.
+006830*-----------------------------------------------------------------
+006840 4500-SORT-VERB-SORT.
+006850     EVALUATE TRUE
+006860         WHEN WS-KEY-IS-CUSTOMER-ID AND WS-SORT-DESCENDING
+006870             SORT SORT-WORK-FILE
+006880                 DESCENDING KEY SWR-CUSTOMER-ID
+006890                 INPUT PROCEDURE IS 4600-RELEASE-TABLE
+006900                    THRU 4600-EXIT
+006910                 OUTPUT PROCEDURE IS 4700-RETURN-TABLE
+006920                    THRU 4700-EXIT
+006930         WHEN WS-KEY-IS-CUSTOMER-ID
+006940             SORT SORT-WORK-FILE
+006950                 ASCENDING KEY SWR-CUSTOMER-ID
+006960                 INPUT PROCEDURE IS 4600-RELEASE-TABLE
+006970                    THRU 4600-EXIT
+006980                 OUTPUT PROCEDURE IS 4700-RETURN-TABLE
+006990                    THRU 4700-EXIT
+007000         WHEN WS-KEY-IS-SALE-DATE AND WS-SORT-DESCENDING
+007010             SORT SORT-WORK-FILE
+007020                 DESCENDING KEY SWR-SALE-DATE
+007030                 INPUT PROCEDURE IS 4600-RELEASE-TABLE
+007040                    THRU 4600-EXIT
+007050                 OUTPUT PROCEDURE IS 4700-RETURN-TABLE
+007060                    THRU 4700-EXIT
+007070         WHEN WS-KEY-IS-SALE-DATE
+007080             SORT SORT-WORK-FILE
+007090                 ASCENDING KEY SWR-SALE-DATE
+007100                 INPUT PROCEDURE IS 4600-RELEASE-TABLE
+007110                    THRU 4600-EXIT
+007120                 OUTPUT PROCEDURE IS 4700-RETURN-TABLE
+007130                    THRU 4700-EXIT
+007140         WHEN WS-SORT-DESCENDING
+007150             SORT SORT-WORK-FILE
+007160                 DESCENDING KEY SWR-SALE-AMOUNT
+007170                 INPUT PROCEDURE IS 4600-RELEASE-TABLE
+007180                    THRU 4600-EXIT
+007190                 OUTPUT PROCEDURE IS 4700-RETURN-TABLE
+007200                    THRU 4700-EXIT
+007210         WHEN OTHER
+007220             SORT SORT-WORK-FILE
+007230                 ASCENDING KEY SWR-SALE-AMOUNT
+007240                 INPUT PROCEDURE IS 4600-RELEASE-TABLE
+007250                    THRU 4600-EXIT
+007260                 OUTPUT PROCEDURE IS 4700-RETURN-TABLE
+007270                    THRU 4700-EXIT
+007280     END-EVALUATE.
+007290 4500-EXIT.
+007300     EXIT.
+007310*-----------------------------------------------------------------
+007320*    4600-RELEASE-TABLE - SORT INPUT PROCEDURE.  FEEDS THE
+007330*    ALREADY-VALIDATED SORT-TABLE ENTRIES TO THE SORT WORK FILE.
+007340*-----------------------------------------------------------------
+007350 4600-RELEASE-TABLE.
+007360     PERFORM VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN SIZEOF
+007370         MOVE STE-CUSTOMER-ID (I) TO SWR-CUSTOMER-ID
+007380         MOVE STE-SALE-AMOUNT (I) TO SWR-SALE-AMOUNT
+007390         MOVE STE-SALE-DATE (I) TO SWR-SALE-DATE
+007400         RELEASE SORT-WORK-RECORD
+007410     END-PERFORM.
+007420 4600-EXIT.
+007430     EXIT.
+007440*-----------------------------------------------------------------
+007450*    4700-RETURN-TABLE - SORT OUTPUT PROCEDURE.  READS THE SORTED
+007460*    WORK FILE BACK INTO SORT-TABLE SO 5000/6000/7000 BELOW SEE
+007470*    NO DIFFERENCE FROM THE INSERTION-SORT PATH.
+007480*-----------------------------------------------------------------
+007490 4700-RETURN-TABLE.
+007500     MOVE "N" TO WS-SORT-RETURN-SWITCH.
+007510     MOVE ZERO TO K.
+007520     PERFORM UNTIL WS-SORT-RETURN-EOF
+007530         RETURN SORT-WORK-FILE
+007540             AT END
+007550                 SET WS-SORT-RETURN-EOF TO TRUE
+007560         END-RETURN
+007570         IF NOT WS-SORT-RETURN-EOF
+007580             ADD 1 TO K
+007590             MOVE SWR-CUSTOMER-ID TO STE-CUSTOMER-ID (K)
+007600             MOVE SWR-SALE-AMOUNT TO STE-SALE-AMOUNT (K)
+007610             MOVE SWR-SALE-DATE TO STE-SALE-DATE (K)
+007620         END-IF
+007630     END-PERFORM.
+007640 4700-EXIT.
+007650     EXIT.
+007660*-----------------------------------------------------------------
+007670*    5000-PRINT-SORTED-ARRAY - SEE THE NOTE AT 3000 ABOVE.
+007680*-----------------------------------------------------------------
+007690 5000-PRINT-SORTED-ARRAY.
+007700     MOVE SIZEOF TO WS-DISP-COUNT-EDIT.
+007710     DISPLAY "INSERTIONSORT-COBOL - SORTED - "
+007720         WS-DISP-COUNT-EDIT " RECORD(S), KEY=" WS-SORT-KEY-SELECT
+007730         AT LINE NUMBER 2 COLUMN 1.
+007740 5000-EXIT.
+007750     EXIT.
+007760*-----------------------------------------------------------------
+007770*    6000-WRITE-SORT-OUTPUT - WRITE THE SORTED TRANSACTION
+007780*    RECORDS TO THE SORT-OUT FILE SO DOWNSTREAM JOBS HAVE A
+007790*    DURABLE COPY.
+007800*-----------------------------------------------------------------
+007810 6000-WRITE-SORT-OUTPUT.
+007820     PERFORM VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN SIZEOF
+007830         MOVE SPACES TO SORT-OUT-RECORD
+007840         MOVE STE-CUSTOMER-ID (I) TO WS-RPT-CUSTID-EDIT
+007850         MOVE STE-SALE-AMOUNT (I) TO WS-RPT-AMOUNT-EDIT
+007860         MOVE STE-SALE-DATE (I) TO WS-RPT-DATE-EDIT
+007870         STRING WS-RPT-CUSTID-EDIT DELIMITED BY SIZE
+007880             "  " DELIMITED BY SIZE
+007890             WS-RPT-AMOUNT-EDIT DELIMITED BY SIZE
+007900             "  " DELIMITED BY SIZE
+007910             WS-RPT-DATE-EDIT DELIMITED BY SIZE
+007920             INTO SORT-OUT-RECORD
+007930         END-STRING
+007940         WRITE SORT-OUT-RECORD
+007950     END-PERFORM.
+007960 6000-EXIT.
+007970     EXIT.
+007980*-----------------------------------------------------------------
+007990*    6500-COMPUTE-STATISTICS - MINIMUM, MAXIMUM, MEAN AND COUNT
+008000*    OF SALE-AMOUNT ACROSS THE FINAL SORT-TABLE, FOR THE SUMMARY
+008010*    BLOCK AT THE FOOT OF THE RPTOUT REPORT.
+008020*-----------------------------------------------------------------
+008030 6500-COMPUTE-STATISTICS.
+008040     MOVE ZERO TO WS-STAT-MINIMUM.
+008050     MOVE ZERO TO WS-STAT-MAXIMUM.
+008060     MOVE ZERO TO WS-STAT-MEAN.
+008070     IF SIZEOF IS GREATER THAN ZERO
+008080         MOVE STE-SALE-AMOUNT (1) TO WS-STAT-MINIMUM
+008090         MOVE STE-SALE-AMOUNT (1) TO WS-STAT-MAXIMUM
+008100         PERFORM VARYING I FROM 1 BY 1
+008110                 UNTIL I IS GREATER THAN SIZEOF
+008120             IF STE-SALE-AMOUNT (I) IS LESS THAN WS-STAT-MINIMUM
+008130                 MOVE STE-SALE-AMOUNT (I) TO WS-STAT-MINIMUM
+008140             END-IF
+008150             IF STE-SALE-AMOUNT (I) IS GREATER THAN
+008160                     WS-STAT-MAXIMUM
+008170                 MOVE STE-SALE-AMOUNT (I) TO WS-STAT-MAXIMUM
+008180             END-IF
+008190         END-PERFORM
+008200         DIVIDE WS-SUM-OF-VALUES BY SIZEOF GIVING WS-STAT-MEAN
+008210     END-IF.
+008220 6500-EXIT.
+008230     EXIT.
+008240*-----------------------------------------------------------------
+008250*    7000-PRINT-REPORT - PAGE HEADER, RUN DATE, SORTED LISTING,
+008260*    RECORD COUNT AND SALE-AMOUNT SUMMARY STATISTICS, WRITTEN TO
+008270*    THE RPT-OUT PRINT FILE.
+008280*-----------------------------------------------------------------
+008290 7000-PRINT-REPORT.
+008300     MOVE SPACES TO WS-PRINT-LINE.
+008310     STRING "DAILY SORT UTILITY - SORTED ARRAY REPORT"
+008320             DELIMITED BY SIZE
+008330         "   RUN DATE: " DELIMITED BY SIZE
+008340         WS-RUN-DATE-EDIT DELIMITED BY SIZE
+008350         INTO WS-PRINT-LINE
+008360     END-STRING.
+008370     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+008380     WRITE RPT-OUT-RECORD.
+008390     MOVE SPACES TO WS-PRINT-LINE.
+008400     STRING "SORT DIRECTION: " DELIMITED BY SIZE
+008410         WS-SORT-DIRECTION DELIMITED BY SIZE
+008420         "   SORT KEY: " DELIMITED BY SIZE
+008430         WS-SORT-KEY-SELECT DELIMITED BY SIZE
+008440         INTO WS-PRINT-LINE
+008450     END-STRING.
+008460     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+008470     WRITE RPT-OUT-RECORD.
+008480     MOVE SPACES TO WS-PRINT-LINE.
+008490     MOVE "CUST-ID   SALE-AMOUNT  SALE-DATE" TO WS-PRINT-LINE.
+008500     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+008510     WRITE RPT-OUT-RECORD.
+008520     PERFORM VARYING I FROM 1 BY 1 UNTIL I IS GREATER THAN SIZEOF
+008530         MOVE SPACES TO WS-PRINT-LINE
+008540         MOVE STE-CUSTOMER-ID (I) TO WS-RPT-CUSTID-EDIT
+008550         MOVE STE-SALE-AMOUNT (I) TO WS-RPT-AMOUNT-EDIT
+008560         MOVE STE-SALE-DATE (I) TO WS-RPT-DATE-EDIT
+008570         STRING "  " DELIMITED BY SIZE
+008580             WS-RPT-CUSTID-EDIT DELIMITED BY SIZE
+008590             "      " DELIMITED BY SIZE
+008600             WS-RPT-AMOUNT-EDIT DELIMITED BY SIZE
+008610             "    " DELIMITED BY SIZE
+008620             WS-RPT-DATE-EDIT DELIMITED BY SIZE
+008630             INTO WS-PRINT-LINE
+008640         END-STRING
+008650         MOVE WS-PRINT-LINE TO RPT-OUT-RECORD
+008660         WRITE RPT-OUT-RECORD
+008670     END-PERFORM.
+008680     MOVE SPACES TO WS-PRINT-LINE.
+008690     MOVE SIZEOF TO WS-RPT-COUNT-EDIT.
+008700     STRING "RECORD COUNT: " DELIMITED BY SIZE
+008710         WS-RPT-COUNT-EDIT DELIMITED BY SIZE
+008720         INTO WS-PRINT-LINE
+008730     END-STRING.
+008740     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+008750     WRITE RPT-OUT-RECORD.
+008760     MOVE SPACES TO WS-PRINT-LINE.
+008770     MOVE "SALE-AMOUNT SUMMARY STATISTICS" TO WS-PRINT-LINE.
+008780     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+008790     WRITE RPT-OUT-RECORD.
+008800     MOVE SPACES TO WS-PRINT-LINE.
+008810     MOVE WS-STAT-MINIMUM TO WS-RPT-STAT-EDIT.
+008820     STRING "  MINIMUM: " DELIMITED BY SIZE
+008830         WS-RPT-STAT-EDIT DELIMITED BY SIZE
+008840         INTO WS-PRINT-LINE
+008850     END-STRING.
+008860     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+008870     WRITE RPT-OUT-RECORD.
+008880     MOVE SPACES TO WS-PRINT-LINE.
+008890     MOVE WS-STAT-MAXIMUM TO WS-RPT-STAT-EDIT.
+008900     STRING "  MAXIMUM: " DELIMITED BY SIZE
+008910         WS-RPT-STAT-EDIT DELIMITED BY SIZE
+008920         INTO WS-PRINT-LINE
+008930     END-STRING.
+008940     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+008950     WRITE RPT-OUT-RECORD.
+008960     MOVE SPACES TO WS-PRINT-LINE.
+008970     MOVE WS-STAT-MEAN TO WS-RPT-STAT-EDIT.
+008980     STRING "  MEAN:    " DELIMITED BY SIZE
+008990         WS-RPT-STAT-EDIT DELIMITED BY SIZE
+009000         INTO WS-PRINT-LINE
+009010     END-STRING.
+009020     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+009030     WRITE RPT-OUT-RECORD.
+009040     MOVE SPACES TO WS-PRINT-LINE.
+009050     STRING "  COUNT:   " DELIMITED BY SIZE
+009060         WS-RPT-COUNT-EDIT DELIMITED BY SIZE
+009070         INTO WS-PRINT-LINE
+009080     END-STRING.
+009090     MOVE WS-PRINT-LINE TO RPT-OUT-RECORD.
+009100     WRITE RPT-OUT-RECORD.
+009110 7000-EXIT.
+009120     EXIT.
+009130*-----------------------------------------------------------------
+009140*    7500-WRITE-AUDIT-LOG - CONTROL RECORD (RECORDS READ/SORTED,
+009150*    SALE AMOUNT TOTAL, RUN DATE/TIME) TO CTLLOG.  RECORDS READ IS
+009160*    RECONCILED AGAINST THE TRAILER'S DETAIL-RECORD COUNT SO A
+009170*    TRUNCATED EXTRACT OR A TRAILER COUNT THAT DOESN'T MATCH WHAT
+009180*    WAS ACTUALLY ON THE FILE IS CAUGHT HERE.
+009190*-----------------------------------------------------------------
+009200 7500-WRITE-AUDIT-LOG.
+009210     ACCEPT WS-RUN-TIME FROM TIME.
+009220     MOVE WS-RT-HH TO WS-RTE-HH.
+009230     MOVE WS-RT-MM TO WS-RTE-MM.
+009240     MOVE WS-RT-SS TO WS-RTE-SS.
+009250     SET WS-CTL-RECONCILED TO TRUE.
+009260     IF WS-INPUT-RECORD-COUNT IS NOT EQUAL TO
+009270             WS-EXPECTED-RECORD-COUNT
+009280         SET WS-CTL-MISMATCH TO TRUE
+009290     END-IF.
+009300     MOVE SPACES TO WS-CTL-LINE.
+009310     STRING "CTLLOG  RUN " DELIMITED BY SIZE
+009320         WS-RUN-DATE-EDIT DELIMITED BY SIZE
+009330         " " DELIMITED BY SIZE
+009340         WS-RUN-TIME-EDIT DELIMITED BY SIZE
+009350         INTO WS-CTL-LINE
+009360     END-STRING.
+009370     MOVE WS-CTL-LINE TO CONTROL-LOG-RECORD.
+009380     WRITE CONTROL-LOG-RECORD.
+009390     MOVE WS-INPUT-RECORD-COUNT TO WS-CTL-COUNT-EDIT.
+009400     MOVE SPACES TO WS-CTL-LINE.
+009410     STRING "  RECORDS READ:    " DELIMITED BY SIZE
+009420         WS-CTL-COUNT-EDIT DELIMITED BY SIZE
+009430         INTO WS-CTL-LINE
+009440     END-STRING.
+009450     MOVE WS-CTL-LINE TO CONTROL-LOG-RECORD.
+009460     WRITE CONTROL-LOG-RECORD.
+009470     MOVE SIZEOF TO WS-CTL-COUNT-EDIT.
+009480     MOVE SPACES TO WS-CTL-LINE.
+009490     STRING "  RECORDS SORTED: " DELIMITED BY SIZE
+009500         WS-CTL-COUNT-EDIT DELIMITED BY SIZE
+009510         INTO WS-CTL-LINE
+009520     END-STRING.
+009530     MOVE WS-CTL-LINE TO CONTROL-LOG-RECORD.
+009540     WRITE CONTROL-LOG-RECORD.
+009550     MOVE WS-EXCEPTION-COUNT TO WS-CTL-COUNT-EDIT.
+009560     MOVE SPACES TO WS-CTL-LINE.
+009570     STRING "  EXCEPTIONS:      " DELIMITED BY SIZE
+009580         WS-CTL-COUNT-EDIT DELIMITED BY SIZE
+009590         INTO WS-CTL-LINE
+009600     END-STRING.
+009610     MOVE WS-CTL-LINE TO CONTROL-LOG-RECORD.
+009620     WRITE CONTROL-LOG-RECORD.
+009630     MOVE WS-SUM-OF-VALUES TO WS-CTL-SUM-EDIT.
+009640     MOVE SPACES TO WS-CTL-LINE.
+009650     STRING "  SALE AMOUNT TOTAL: " DELIMITED BY SIZE
+009660         WS-CTL-SUM-EDIT DELIMITED BY SIZE
+009670         INTO WS-CTL-LINE
+009680     END-STRING.
+009690     MOVE WS-CTL-LINE TO CONTROL-LOG-RECORD.
+009700     WRITE CONTROL-LOG-RECORD.
+009710     IF WS-CTL-MISMATCH
+009720         MOVE SPACES TO WS-CTL-LINE
+009730         MOVE "  **CONTROL TOTAL MISMATCH - RECORDS READ DOES"
+009740             TO WS-CTL-LINE
+009750         MOVE WS-CTL-LINE TO CONTROL-LOG-RECORD
+009760         WRITE CONTROL-LOG-RECORD
+009770         MOVE SPACES TO WS-CTL-LINE
+009780         MOVE "    NOT EQUAL THE TRAILER'S DETAIL RECORD COUNT**"
+009790             TO WS-CTL-LINE
+009800         MOVE WS-CTL-LINE TO CONTROL-LOG-RECORD
+009810         WRITE CONTROL-LOG-RECORD
+009820         DISPLAY
+009830             "INSERTIONSORT-COBOL - CONTROL TOTAL MISMATCH, SEE "
+009840             "CTLLOG"
+009850         MOVE 8 TO RETURN-CODE
+009860     END-IF.
+009870 7500-EXIT.
+009880     EXIT.
+009890*-----------------------------------------------------------------
+009900*    9000-TERMINATE - CLOSE FILES
+009910*-----------------------------------------------------------------
+009920 9000-TERMINATE.
+009930     CLOSE DAILY-SORT-IN.
+009940     CLOSE SORT-OUT.
+009950     CLOSE RPT-OUT.
+009960     CLOSE EXCEPTION-RPT.
+009970     CLOSE CONTROL-LOG.
+009980 9000-EXIT.
+009990     EXIT.
+010000 END PROGRAM INSERTIONSORT-COBOL.
